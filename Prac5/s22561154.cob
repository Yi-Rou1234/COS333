@@ -1,56 +1,967 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. StatisticsProgram.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 DataArray OCCURS 5 TIMES PIC S9(5).
-       01 J PIC 9(3) VALUE 1.
-       01 SmallestValue PIC 9(5).
-       01 LargestValue PIC 9(5).
-       01 ModeValue PIC 9(5).
-       01 ModeCount PIC 9(5).
-       01 CurrentCount PIC 9(5).
-       01 I PIC 9(3) VALUE 1.
-       PROCEDURE DIVISION.
-       MAIN-LOGIC.
-           PERFORM READ-DATA
-           PERFORM FIND-SMALLEST
-           PERFORM FIND-LARGEST
-           PERFORM FIND-MODE
-           DISPLAY "Smallest value: " SmallestValue
-           DISPLAY "Largest value: " LargestValue
-           DISPLAY "Mode value: " ModeValue
-           STOP RUN.
-       READ-DATA.
-           DISPLAY "Enter 5 integer values:"
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
-               ACCEPT DataArray(I)
-           END-PERFORM.
-       FIND-SMALLEST.
-           MOVE DataArray(1) TO SmallestValue
-           PERFORM VARYING J FROM 2 BY 1 UNTIL J > 5
-               IF DataArray(J) < SmallestValue
-                   MOVE DataArray(J) TO SmallestValue
-               END-IF
-           END-PERFORM.
-       FIND-LARGEST.
-           MOVE DataArray(1) TO LargestValue
-           PERFORM VARYING J FROM 2 BY 1 UNTIL J > 5
-               IF DataArray(J) > LargestValue
-                   MOVE DataArray(J) TO LargestValue
-               END-IF
-           END-PERFORM.
-       FIND-MODE.
-           MOVE 0 TO ModeCount
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 5
-               MOVE 1 TO CurrentCount
-               COMPUTE J = I + 1
-               PERFORM VARYING J FROM J BY 1 UNTIL J > 5
-                   IF DataArray(I) = DataArray(J)
-                       ADD 1 TO CurrentCount
-                   END-IF
-               END-PERFORM
-               IF CurrentCount > ModeCount
-                   MOVE CurrentCount TO ModeCount
-                   MOVE DataArray(I) TO ModeValue
-               END-IF
-           END-PERFORM.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. StatisticsProgram.
+000030 AUTHOR. J HOLLOWAY.
+000040 INSTALLATION. DATA PROCESSING - BATCH SUPPORT.
+000050 DATE-WRITTEN. 03/14/2019.
+000060 DATE-COMPILED.
+000070*--------------------------------------------------------------*
+000080*  MODIFICATION HISTORY                                        *
+000090*--------------------------------------------------------------*
+000100*  DATE       BY   DESCRIPTION                                 *
+000110*  03/14/2019 JH   ORIGINAL VERSION - INTERACTIVE ACCEPT        *
+000120*  08/08/2026 JH   CONVERTED READ-DATA FROM ACCEPT TO A         *
+000130*                  SEQUENTIAL BATCH INPUT FILE SO THE JOB CAN   *
+000140*                  RUN UNATTENDED OVERNIGHT.                    *
+000150*  08/08/2026 JH   ADDED A PRINTED SUMMARY REPORT (MEAN,        *
+000160*                  MEDIAN, STANDARD DEVIATION) IN PLACE OF THE  *
+000170*                  CONSOLE-ONLY DISPLAY.                        *
+000180*  08/08/2026 JH   ADDED A HEADER RECORD CARRYING THE DAILY     *
+000190*                  RECORD COUNT AND CHANGED DataArray TO        *
+000200*                  OCCURS DEPENDING ON THAT COUNT SO VOLUME NO  *
+000210*                  LONGER HAS TO BE A FIXED 5.                  *
+000220*  08/08/2026 JH   ADDED INPUT VALIDATION - NON-NUMERIC AND     *
+000230*                  OUT-OF-RANGE DETAIL RECORDS ARE WRITTEN TO   *
+000240*                  A REJECT FILE WITH A REASON CODE INSTEAD OF  *
+000250*                  BEING SCORED.                                *
+000260*  08/09/2026 JH   ADDED CHECKPOINT/RESTART SUPPORT - THE READ  *
+000270*                  LOOP NOW SAVES ITS POSITION AND COUNTS TO A  *
+000280*                  RESTART CONTROL FILE EVERY N RECORDS AND     *
+000290*                  RESUMES FROM THERE ON A RERUN AFTER AN       *
+000300*                  ABEND INSTEAD OF RESCORING THE WHOLE FILE.   *
+000310*  08/09/2026 JH   EACH RUN NOW APPENDS ITS RUN DATE AND        *
+000320*                  SMALLEST/LARGEST/MODE FIGURES TO A HISTORY   *
+000330*                  FILE FOR WEEK-OVER-WEEK TREND REPORTING.     *
+000340*  08/09/2026 JH   FIND-MODE NOW DETECTS TIES AND THE REPORT    *
+000350*                  LISTS EVERY CO-EQUAL MODE VALUE INSTEAD OF   *
+000360*                  JUST THE FIRST ONE FOUND.                    *
+000370*  08/09/2026 JH   EVERY RUN NOW APPENDS AN AUDIT RECORD         *
+000380*                  (TIMESTAMP, INPUT SOURCE, RECORD COUNT, AND   *
+000390*                  THE THREE COMPUTED RESULTS) TO AN AUDIT LOG   *
+000400*                  FILE SO A RUN'S INPUTS AND RESULTS CAN BE     *
+000410*                  RECONSTRUCTED AFTER THE FACT.                 *
+000420*  08/09/2026 JH   ADDED A PARAMETER FILE OF LOW/HIGH BUSINESS   *
+000430*                  THRESHOLDS - THE VALIDATION RANGE IN          *
+000440*                  2200-VALIDATE-DETAIL-VALUE IS NOW LOADED      *
+000450*                  FROM IT RATHER THAN COMPILED IN, AND A NEW    *
+000460*                  THRESHOLD CHECK FLAGS ACCEPTED VALUES THAT    *
+000470*                  FALL OUTSIDE THE NORMAL OPERATING RANGE TO A  *
+000480*                  SEPARATE EXCEPTIONS REPORT FOR FOLLOW-UP.     *
+000490*  08/09/2026 JH   WIDENED EXC-REASON-TEXT AND THE VARIANCE      *
+000500*                  ACCUMULATOR TO STOP SILENT TRUNCATION, MADE   *
+000510*                  EVERY RESULT FIELD DOWNSTREAM OF DataArray    *
+000520*                  SIGNED TO MATCH THE NOW-SIGNED BUSINESS       *
+000530*                  RANGE, FLAGGED A TRUNCATED MODE LIST ON THE   *
+000540*                  REPORT INSTEAD OF SILENTLY DROPPING TIES,     *
+000550*                  MADE REJECT-FILE RESTART-AWARE LIKE           *
+000560*                  ACCEPTED-FILE, MOVED THE EXCEPTIONS CHECK     *
+000570*                  AFTER THE REPORT/HISTORY/AUDIT WRITES SO AN   *
+000580*                  EXCPFILE OPEN FAILURE CAN'T ABORT THE CORE    *
+000590*                  DELIVERABLES, AND MADE 2200-VALIDATE-DETAIL-  *
+000600*                  VALUE REJECT ANY RECORD THAT ISN'T ACTUALLY A *
+000610*                  DETAIL RECORD.                                *
+000620*  08/09/2026 JH   ACCEPTED-RECORD NOW CARRIES THE ORIGINAL      *
+000630*                  INFILE RECORD NUMBER ALONGSIDE EACH VALUE,    *
+000640*                  REPLAYED INTO A NEW STAT-ACCEPTED-RECORD-NO   *
+000650*                  TABLE, SO 8000-CHECK-THRESHOLDS REPORTS THE   *
+000660*                  TRUE INPUT RECORD NUMBER INSTEAD OF THE       *
+000670*                  ACCEPTED-ARRAY INDEX. 2400-WRITE-CHECKPOINT   *
+000680*                  NOW CLOSES AND REOPENS                        *
+000690*                  ACCEPTED-FILE/REJECT-FILE AROUND EACH         *
+000700*                  CHECKPOINT WRITE SO THEIR ON-DISK CONTENTS    *
+000710*                  CAN'T LAG BEHIND WHAT THE CHECKPOINT CLAIMS.  *
+000720*  08/09/2026 JH   2500-CLEAR-CHECKPOINT NOW DISPLAYS AND EXITS  *
+000730*                  ON A CHECKPOINT-FILE OPEN FAILURE INSTEAD OF  *
+000740*                  FALLING THROUGH, LIKE EVERY OTHER FILE OPEN   *
+000750*                  IN THIS PROGRAM, SO A FAILED CLEAR AT THE END *
+000760*                  OF A CLEAN RUN CAN'T LEAVE A STALE NON-ZERO   *
+000770*                  CHECKPOINT RECORD THAT MAKES THE NEXT RUN     *
+000780*                  MISDETECT A RESTART.                          *
+000790*--------------------------------------------------------------*
+000800 ENVIRONMENT DIVISION.
+000810 CONFIGURATION SECTION.
+000820 INPUT-OUTPUT SECTION.
+000830 FILE-CONTROL.
+000840     SELECT INPUT-FILE ASSIGN TO "INFILE"
+000850         ORGANIZATION IS LINE SEQUENTIAL
+000860         FILE STATUS IS STAT-INPUT-STATUS.
+000870 
+000880     SELECT REPORT-FILE ASSIGN TO "RPTFILE"
+000890         ORGANIZATION IS LINE SEQUENTIAL
+000900         FILE STATUS IS STAT-REPORT-STATUS.
+000910 
+000920     SELECT REJECT-FILE ASSIGN TO "REJFILE"
+000930         ORGANIZATION IS LINE SEQUENTIAL
+000940         FILE STATUS IS STAT-REJECT-STATUS.
+000950 
+000960     SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+000970         ORGANIZATION IS LINE SEQUENTIAL
+000980         FILE STATUS IS STAT-CHECKPOINT-STATUS.
+000990 
+001000     SELECT ACCEPTED-FILE ASSIGN TO "ACCFILE"
+001010         ORGANIZATION IS LINE SEQUENTIAL
+001020         FILE STATUS IS STAT-ACCEPTED-STATUS.
+001030 
+001040     SELECT HISTORY-FILE ASSIGN TO "HISTFILE"
+001050         ORGANIZATION IS LINE SEQUENTIAL
+001060         FILE STATUS IS STAT-HISTORY-STATUS.
+001070
+001080     SELECT AUDIT-FILE ASSIGN TO "AUDTFILE"
+001090         ORGANIZATION IS LINE SEQUENTIAL
+001100         FILE STATUS IS STAT-AUDIT-STATUS.
+001110
+001120     SELECT PARAMETER-FILE ASSIGN TO "PARMFILE"
+001130         ORGANIZATION IS LINE SEQUENTIAL
+001140         FILE STATUS IS STAT-PARAMETER-STATUS.
+001150
+001160     SELECT EXCEPTIONS-FILE ASSIGN TO "EXCPFILE"
+001170         ORGANIZATION IS LINE SEQUENTIAL
+001180         FILE STATUS IS STAT-EXCEPTIONS-STATUS.
+001190 DATA DIVISION.
+001200 FILE SECTION.
+001210*--------------------------------------------------------------*
+001220*  INPUT-FILE - NIGHTLY EXTRACT: ONE HEADER RECORD (RECORD      *
+001230*  COUNT) FOLLOWED BY ONE DETAIL RECORD PER VALUE               *
+001240*--------------------------------------------------------------*
+001250 FD  INPUT-FILE
+001260     RECORDING MODE IS F.
+001270 01  INPUT-HEADER-RECORD.
+001280     05  INP-HDR-TYPE           PIC X(01).
+001290         88  INP-HDR-IS-HEADER          VALUE 'H'.
+001300     05  INP-HDR-RECORD-COUNT   PIC 9(05).
+001310 01  INPUT-DETAIL-RECORD.
+001320     05  INP-DTL-TYPE           PIC X(01).
+001330         88  INP-DTL-IS-DETAIL          VALUE 'D'.
+001340     05  INP-DTL-VALUE          PIC S9(05)
+001350         SIGN IS LEADING SEPARATE CHARACTER.
+001360*--------------------------------------------------------------*
+001370*  REPORT-FILE - PRINTED STATISTICAL SUMMARY                    *
+001380*--------------------------------------------------------------*
+001390 FD  REPORT-FILE
+001400     RECORDING MODE IS F.
+001410 01  REPORT-LINE PIC X(80).
+001420*--------------------------------------------------------------*
+001430*  REJECT-FILE - DETAIL RECORDS THAT FAILED VALIDATION          *
+001440*--------------------------------------------------------------*
+001450 FD  REJECT-FILE
+001460     RECORDING MODE IS F.
+001470 01  REJECT-RECORD.
+001480     05  REJ-RECORD-NUMBER      PIC 9(07).
+001490     05  FILLER                 PIC X(01).
+001500     05  REJ-RAW-VALUE          PIC X(06).
+001510     05  FILLER                 PIC X(01).
+001520     05  REJ-REASON-CODE        PIC X(04).
+001530     05  FILLER                 PIC X(01).
+001540     05  REJ-REASON-TEXT        PIC X(30).
+001550*--------------------------------------------------------------*
+001560*  CHECKPOINT-FILE - LAST POSITION/COUNTS SAVED FOR RESTART     *
+001570*--------------------------------------------------------------*
+001580 FD  CHECKPOINT-FILE
+001590     RECORDING MODE IS F.
+001600 01  CHECKPOINT-RECORD.
+001610     05  CKPT-RECORD-NUMBER     PIC 9(07).
+001620     05  FILLER                 PIC X(01).
+001630     05  CKPT-RECORDS-ACCEPTED  PIC 9(07).
+001640     05  FILLER                 PIC X(01).
+001650     05  CKPT-RECORDS-REJECTED  PIC 9(07).
+001660*--------------------------------------------------------------*
+001670*  ACCEPTED-FILE - RUNNING COPY OF EVERY ACCEPTED VALUE, USED   *
+001680*  TO REBUILD DataArray WHEN RESUMING FROM A CHECKPOINT         *
+001690*--------------------------------------------------------------*
+001700 FD  ACCEPTED-FILE
+001710     RECORDING MODE IS F.
+001720 01  ACCEPTED-RECORD.
+001730     05  ACC-RECORD-NUMBER      PIC 9(07).
+001740     05  FILLER                 PIC X(01).
+001750     05  ACC-VALUE PIC S9(05)
+001760         SIGN IS LEADING SEPARATE CHARACTER.
+001770*--------------------------------------------------------------*
+001780*  HISTORY-FILE - ONE APPENDED RECORD PER RUN FOR TREND         *
+001790*  REPORTING ACROSS DAYS/WEEKS/MONTHS                           *
+001800*--------------------------------------------------------------*
+001810 FD  HISTORY-FILE
+001820     RECORDING MODE IS F.
+001830 01  HISTORY-RECORD.
+001840     05  HIST-RUN-DATE          PIC 9(08).
+001850     05  FILLER                 PIC X(01).
+001860     05  HIST-SMALLEST          PIC S9(05)
+001870         SIGN IS LEADING SEPARATE CHARACTER.
+001880     05  FILLER                 PIC X(01).
+001890     05  HIST-LARGEST           PIC S9(05)
+001900         SIGN IS LEADING SEPARATE CHARACTER.
+001910     05  FILLER                 PIC X(01).
+001920     05  HIST-MODE              PIC S9(05)
+001930         SIGN IS LEADING SEPARATE CHARACTER.
+001940*----------------------------------------------------------------*
+001950*  AUDIT-FILE - ONE APPENDED RECORD PER RUN RECORDING WHEN IT    *
+001960*  RAN, WHAT INPUT IT READ, AND WHAT RESULTS IT PRODUCED         *
+001970*----------------------------------------------------------------*
+001980 FD  AUDIT-FILE
+001990     RECORDING MODE IS F.
+002000 01  AUDIT-RECORD.
+002010     05  AUD-RUN-DATE           PIC 9(08).
+002020     05  FILLER                 PIC X(01).
+002030     05  AUD-RUN-TIME           PIC 9(08).
+002040     05  FILLER                 PIC X(01).
+002050     05  AUD-INPUT-SOURCE       PIC X(08).
+002060     05  FILLER                 PIC X(01).
+002070     05  AUD-RECORD-COUNT       PIC 9(07).
+002080     05  FILLER                 PIC X(01).
+002090     05  AUD-SMALLEST           PIC S9(05)
+002100         SIGN IS LEADING SEPARATE CHARACTER.
+002110     05  FILLER                 PIC X(01).
+002120     05  AUD-LARGEST            PIC S9(05)
+002130         SIGN IS LEADING SEPARATE CHARACTER.
+002140     05  FILLER                 PIC X(01).
+002150     05  AUD-MODE               PIC S9(05)
+002160         SIGN IS LEADING SEPARATE CHARACTER.
+002170*----------------------------------------------------------------*
+002180*  PARAMETER-FILE - LOW/HIGH BUSINESS THRESHOLDS READ AT        *
+002190*  START-UP. FIRST PAIR IS THE VALIDATION (REJECT) RANGE USED   *
+002200*  BY 2200-VALIDATE-DETAIL-VALUE; SECOND PAIR IS THE NARROWER   *
+002210*  NORMAL-OPERATING RANGE USED BY 8000-CHECK-THRESHOLDS         *
+002220*----------------------------------------------------------------*
+002230 FD  PARAMETER-FILE
+002240     RECORDING MODE IS F.
+002250 01  PARAMETER-RECORD.
+002260     05  PARM-REJECT-LOW        PIC S9(05)
+002270         SIGN IS LEADING SEPARATE CHARACTER.
+002280     05  FILLER                 PIC X(01).
+002290     05  PARM-REJECT-HIGH       PIC S9(05)
+002300         SIGN IS LEADING SEPARATE CHARACTER.
+002310     05  FILLER                 PIC X(01).
+002320     05  PARM-THRESHOLD-LOW     PIC S9(05)
+002330         SIGN IS LEADING SEPARATE CHARACTER.
+002340     05  FILLER                 PIC X(01).
+002350     05  PARM-THRESHOLD-HIGH    PIC S9(05)
+002360         SIGN IS LEADING SEPARATE CHARACTER.
+002370*----------------------------------------------------------------*
+002380*  EXCEPTIONS-FILE - ACCEPTED VALUES THAT FALL OUTSIDE THE      *
+002390*  NORMAL OPERATING RANGE, FLAGGED FOR FOLLOW-UP                *
+002400*----------------------------------------------------------------*
+002410 FD  EXCEPTIONS-FILE
+002420     RECORDING MODE IS F.
+002430 01  EXCEPTION-RECORD.
+002440     05  EXC-RECORD-NUMBER      PIC 9(07).
+002450     05  FILLER                 PIC X(01).
+002460     05  EXC-VALUE              PIC S9(05)
+002470         SIGN IS LEADING SEPARATE CHARACTER.
+002480     05  FILLER                 PIC X(01).
+002490     05  EXC-REASON-CODE        PIC X(04).
+002500     05  FILLER                 PIC X(01).
+002510     05  EXC-REASON-TEXT        PIC X(35).
+002520 WORKING-STORAGE SECTION.
+002530 01  STAT-RECORD-COUNT PIC 9(05) COMP VALUE 0.
+002540 01  STAT-HEADER-COUNT PIC 9(05) COMP VALUE 0.
+002550 01  DataArray OCCURS 1 TO 9999 TIMES
+002560         DEPENDING ON STAT-RECORD-COUNT PIC S9(5).
+002570 01  STAT-ACCEPTED-RECORD-NO OCCURS 1 TO 9999 TIMES
+002580         DEPENDING ON STAT-RECORD-COUNT PIC 9(07).
+002590 01  J PIC 9(05) COMP VALUE 1.
+002600 01  SmallestValue PIC S9(5).
+002610 01  LargestValue PIC S9(5).
+002620 01  ModeValue PIC S9(5).
+002630 01  ModeCount PIC 9(5).
+002640 01  CurrentCount PIC 9(5).
+002650 01  I PIC 9(05) COMP VALUE 1.
+002660 01  K PIC 9(05) COMP VALUE 1.
+002670 01  L PIC 9(05) COMP VALUE 1.
+002680*--------------------------------------------------------------*
+002690*  MULTI-MODE SUPPORT - EVERY VALUE TIED FOR THE HIGHEST        *
+002700*  OCCURRENCE COUNT, NOT JUST THE FIRST ONE FOUND               *
+002710*--------------------------------------------------------------*
+002720 01  STAT-MODE-VALUES-COUNT     PIC 9(05) COMP VALUE 0.
+002730 01  STAT-MODE-TABLE OCCURS 1 TO 9999 TIMES
+002740         DEPENDING ON STAT-MODE-VALUES-COUNT PIC S9(5).
+002750*--------------------------------------------------------------*
+002760*  STANDARD SWITCHES                                            *
+002770*--------------------------------------------------------------*
+002780 01  STAT-SWITCHES.
+002790     05  STAT-EOF-SWITCH        PIC X(01) VALUE 'N'.
+002800         88  STAT-EOF                     VALUE 'Y'.
+002810         88  STAT-NOT-EOF                 VALUE 'N'.
+002820     05  STAT-VALID-SWITCH      PIC X(01) VALUE 'Y'.
+002830         88  STAT-RECORD-VALID            VALUE 'Y'.
+002840         88  STAT-RECORD-INVALID          VALUE 'N'.
+002850     05  STAT-RESTART-SWITCH    PIC X(01) VALUE 'N'.
+002860         88  STAT-IS-RESTART              VALUE 'Y'.
+002870         88  STAT-IS-FRESH-START          VALUE 'N'.
+002880     05  STAT-MODE-LIST-SWITCH  PIC X(01) VALUE 'N'.
+002890         88  STAT-MODE-LIST-TRUNCATED     VALUE 'Y'.
+002900         88  STAT-MODE-LIST-COMPLETE      VALUE 'N'.
+002910*--------------------------------------------------------------*
+002920*  FILE STATUS CODES                                            *
+002930*--------------------------------------------------------------*
+002940 01  STAT-FILE-STATUSES.
+002950     05  STAT-INPUT-STATUS      PIC X(02).
+002960     05  STAT-REPORT-STATUS     PIC X(02).
+002970     05  STAT-REJECT-STATUS     PIC X(02).
+002980     05  STAT-CHECKPOINT-STATUS PIC X(02).
+002990     05  STAT-ACCEPTED-STATUS   PIC X(02).
+003000     05  STAT-HISTORY-STATUS    PIC X(02).
+003010     05  STAT-AUDIT-STATUS      PIC X(02).
+003020     05  STAT-PARAMETER-STATUS  PIC X(02).
+003030     05  STAT-EXCEPTIONS-STATUS PIC X(02).
+003040*--------------------------------------------------------------*
+003050*  INPUT VALIDATION - BUSINESS RANGE AND REJECT COUNTS          *
+003060*--------------------------------------------------------------*
+003070 01  STAT-VALIDATION-LIMITS.
+003080     05  STAT-VALID-LOW         PIC S9(05) VALUE 0.
+003090     05  STAT-VALID-HIGH        PIC S9(05) VALUE 99999.
+003100*----------------------------------------------------------------*
+003110*  THRESHOLD CHECKING - NORMAL OPERATING RANGE AND EXCEPTION    *
+003120*  COUNT, LOADED FROM PARAMETER-FILE BY 1000-LOAD-PARAMETERS    *
+003130*----------------------------------------------------------------*
+003140 01  STAT-THRESHOLD-LIMITS.
+003150     05  STAT-THRESHOLD-LOW     PIC S9(05) VALUE 0.
+003160     05  STAT-THRESHOLD-HIGH    PIC S9(05) VALUE 99999.
+003170 01  STAT-EXCEPTIONS-COUNT      PIC 9(07) COMP VALUE 0.
+003180 01  STAT-CURRENT-RECORD-NO     PIC 9(07) COMP VALUE 0.
+003190 01  STAT-RECORDS-ACCEPTED      PIC 9(07) COMP VALUE 0.
+003200 01  STAT-RECORDS-REJECTED      PIC 9(07) COMP VALUE 0.
+003210 01  STAT-REJECT-REASON.
+003220     05  STAT-REJECT-REASON-CODE PIC X(04).
+003230     05  STAT-REJECT-REASON-TEXT PIC X(30).
+003240*--------------------------------------------------------------*
+003250*  CHECKPOINT / RESTART CONTROL                                 *
+003260*--------------------------------------------------------------*
+003270 01  STAT-CHECKPOINT-INTERVAL   PIC 9(05) COMP VALUE 100.
+003280 01  STAT-CHECKPOINT-QUOTIENT   PIC 9(05) COMP VALUE 0.
+003290 01  STAT-CHECKPOINT-REMAINDER  PIC 9(05) COMP VALUE 0.
+003300 01  STAT-RESTART-RECORD-NO     PIC 9(07) COMP VALUE 0.
+003310 01  STAT-RESTART-ACCEPTED      PIC 9(07) COMP VALUE 0.
+003320 01  STAT-RESTART-REJECTED      PIC 9(07) COMP VALUE 0.
+003330*--------------------------------------------------------------*
+003340*  SUMMARY STATISTICS - MEAN, MEDIAN, STANDARD DEVIATION        *
+003350*--------------------------------------------------------------*
+003360 01  STAT-RUN-DATE               PIC 9(08).
+003370 01  STAT-SORT-ARRAY OCCURS 1 TO 9999 TIMES
+003380         DEPENDING ON STAT-RECORD-COUNT PIC S9(5).
+003390 01  STAT-SWAP-TEMP              PIC S9(5).
+003400 01  STAT-MEDIAN-INDEX           PIC 9(05) COMP.
+003410 01  STAT-MEDIAN-REMAINDER       PIC 9(05) COMP.
+003420 01  STAT-SUM-OF-VALUES          PIC S9(09) COMP.
+003430 01  STAT-MEAN-VALUE             PIC S9(07)V99 COMP.
+003440 01  STAT-MEDIAN-VALUE           PIC S9(07)V99 COMP.
+003450 01  STAT-VARIANCE-VALUE         PIC S9(14)V9999 COMP.
+003460 01  STAT-STD-DEV-VALUE          PIC S9(07)V99 COMP.
+003470*--------------------------------------------------------------*
+003480*  REPORT EDIT FIELDS                                           *
+003490*--------------------------------------------------------------*
+003500 01  STAT-REPORT-LINE            PIC X(80).
+003510 01  STAT-EDIT-FIELDS.
+003520     05  STAT-ED-RUN-DATE        PIC 9999/99/99.
+003530     05  STAT-ED-SMALLEST        PIC -ZZZZ9.
+003540     05  STAT-ED-LARGEST         PIC -ZZZZ9.
+003550     05  STAT-ED-MODE            PIC -ZZZZ9.
+003560     05  STAT-ED-MEAN            PIC -ZZZZ9.99.
+003570     05  STAT-ED-MEDIAN          PIC -ZZZZ9.99.
+003580     05  STAT-ED-STD-DEV         PIC ZZZZ9.99.
+003590     05  STAT-ED-MODE-ENTRY      PIC -ZZZZ9.
+003600     05  STAT-ED-MODE-OMITTED    PIC ZZZZ9.
+003610 01  STAT-MODE-LIST-TEXT         PIC X(60).
+003620 01  STAT-MODE-LIST-POINTER      PIC 9(03) COMP.
+003630 01  STAT-MODE-LIST-SHOWN        PIC 9(05) COMP VALUE 0.
+003640 PROCEDURE DIVISION.
+003650*--------------------------------------------------------------*
+003660*  0000-MAINLINE                                                *
+003670*--------------------------------------------------------------*
+003680 0000-MAINLINE.
+003690     PERFORM 1000-LOAD-PARAMETERS THRU 1000-EXIT
+003700     PERFORM 2000-READ-INPUT-DATA THRU 2000-EXIT
+003710     PERFORM FIND-SMALLEST
+003720     PERFORM FIND-LARGEST
+003730     PERFORM FIND-MODE
+003740     PERFORM 6000-COMPUTE-STATISTICS THRU 6000-EXIT
+003750     PERFORM 7000-WRITE-REPORT THRU 7000-EXIT
+003760     PERFORM 7100-WRITE-HISTORY THRU 7100-EXIT
+003770     PERFORM 7200-WRITE-AUDIT-LOG THRU 7200-EXIT
+003780     PERFORM 8000-CHECK-THRESHOLDS THRU 8000-EXIT
+003790     DISPLAY "Smallest value: " SmallestValue
+003800     DISPLAY "Largest value: " LargestValue
+003810     DISPLAY "Mode value: " ModeValue
+003820     GO TO 9999-EXIT.
+003830*----------------------------------------------------------------*
+003840*  1000-LOAD-PARAMETERS - READ THE LOW/HIGH BUSINESS            *
+003850*  THRESHOLDS FROM PARAMETER-FILE. IF THE FILE IS ABSENT OR     *
+003860*  EMPTY THE COMPILED-IN DEFAULTS ABOVE ARE LEFT IN PLACE        *
+003870*----------------------------------------------------------------*
+003880 1000-LOAD-PARAMETERS.
+003890     OPEN INPUT PARAMETER-FILE
+003900     IF STAT-PARAMETER-STATUS = "00"
+003910         READ PARAMETER-FILE
+003920             AT END
+003930                 CONTINUE
+003940             NOT AT END
+003950                 MOVE PARM-REJECT-LOW TO STAT-VALID-LOW
+003960                 MOVE PARM-REJECT-HIGH TO STAT-VALID-HIGH
+003970                 MOVE PARM-THRESHOLD-LOW TO STAT-THRESHOLD-LOW
+003980                 MOVE PARM-THRESHOLD-HIGH TO STAT-THRESHOLD-HIGH
+003990         END-READ
+004000         CLOSE PARAMETER-FILE
+004010     END-IF.
+004020 1000-EXIT.
+004030     EXIT.
+004040*--------------------------------------------------------------*
+004050*  2000-READ-INPUT-DATA - OPEN THE BATCH FILE AND LOAD          *
+004060*  DataArray FROM IT, ONE SIGNED VALUE PER RECORD               *
+004070*--------------------------------------------------------------*
+004080 2000-READ-INPUT-DATA.
+004090     PERFORM 2050-LOAD-CHECKPOINT THRU 2050-EXIT
+004100     OPEN INPUT INPUT-FILE
+004110     IF STAT-INPUT-STATUS NOT = "00"
+004120         DISPLAY "INPUT-FILE OPEN FAILED, STATUS "
+004130             STAT-INPUT-STATUS
+004140         GO TO 9999-EXIT
+004150     END-IF
+004160     IF STAT-IS-RESTART
+004170         OPEN EXTEND REJECT-FILE
+004180     ELSE
+004190         OPEN OUTPUT REJECT-FILE
+004200     END-IF
+004210     IF STAT-REJECT-STATUS NOT = "00"
+004220         DISPLAY "REJECT-FILE OPEN FAILED, STATUS "
+004230             STAT-REJECT-STATUS
+004240         GO TO 9999-EXIT
+004250     END-IF
+004260     PERFORM 2100-READ-INPUT-RECORD THRU 2100-EXIT
+004270     IF STAT-EOF
+004280         DISPLAY "INPUT-FILE HAS NO HEADER RECORD"
+004290         GO TO 9999-EXIT
+004300     END-IF
+004310     IF NOT INP-HDR-IS-HEADER
+004320         DISPLAY "INPUT-FILE HEADER RECORD IS MISSING OR INVALID"
+004330         GO TO 9999-EXIT
+004340     END-IF
+004350     MOVE INP-HDR-RECORD-COUNT TO STAT-HEADER-COUNT
+004360     IF STAT-HEADER-COUNT = 0 OR STAT-HEADER-COUNT > 9999
+004370         DISPLAY "INPUT-FILE HEADER RECORD COUNT IS INVALID"
+004380         GO TO 9999-EXIT
+004390     END-IF
+004400     MOVE 0 TO STAT-RECORD-COUNT
+004410     MOVE 0 TO STAT-CURRENT-RECORD-NO
+004420     MOVE 0 TO STAT-RECORDS-ACCEPTED
+004430     MOVE 0 TO STAT-RECORDS-REJECTED
+004440     IF STAT-IS-RESTART
+004450         PERFORM 2060-REPLAY-ACCEPTED-VALUES THRU 2060-EXIT
+004460         PERFORM 2070-SKIP-PROCESSED-RECORDS THRU 2070-EXIT
+004470         MOVE STAT-RESTART-RECORD-NO TO STAT-CURRENT-RECORD-NO
+004480         MOVE STAT-RESTART-ACCEPTED TO STAT-RECORDS-ACCEPTED
+004490         MOVE STAT-RESTART-REJECTED TO STAT-RECORDS-REJECTED
+004500         DISPLAY "RESUMING AFTER CHECKPOINT AT RECORD "
+004510             STAT-RESTART-RECORD-NO
+004520         OPEN EXTEND ACCEPTED-FILE
+004530     ELSE
+004540         OPEN OUTPUT ACCEPTED-FILE
+004550     END-IF
+004560     IF STAT-ACCEPTED-STATUS NOT = "00"
+004570         DISPLAY "ACCEPTED-FILE OPEN FAILED, STATUS "
+004580             STAT-ACCEPTED-STATUS
+004590         GO TO 9999-EXIT
+004600     END-IF
+004610     PERFORM UNTIL STAT-EOF
+004620             OR STAT-CURRENT-RECORD-NO >= STAT-HEADER-COUNT
+004630         PERFORM 2100-READ-INPUT-RECORD THRU 2100-EXIT
+004640         IF STAT-NOT-EOF
+004650             ADD 1 TO STAT-CURRENT-RECORD-NO
+004660             PERFORM 2200-VALIDATE-DETAIL-VALUE THRU 2200-EXIT
+004670             IF STAT-RECORD-VALID
+004680                 ADD 1 TO STAT-RECORD-COUNT
+004690                 MOVE INP-DTL-VALUE
+004700                     TO DataArray(STAT-RECORD-COUNT)
+004710                 MOVE STAT-CURRENT-RECORD-NO
+004720                     TO STAT-ACCEPTED-RECORD-NO(STAT-RECORD-COUNT)
+004730                 ADD 1 TO STAT-RECORDS-ACCEPTED
+004740                 MOVE SPACES TO ACCEPTED-RECORD
+004750                 MOVE STAT-CURRENT-RECORD-NO TO ACC-RECORD-NUMBER
+004760                 MOVE INP-DTL-VALUE TO ACC-VALUE
+004770                 WRITE ACCEPTED-RECORD
+004780             ELSE
+004790                 PERFORM 2300-WRITE-REJECT-RECORD THRU 2300-EXIT
+004800                 ADD 1 TO STAT-RECORDS-REJECTED
+004810             END-IF
+004820             DIVIDE STAT-CURRENT-RECORD-NO
+004830                 BY STAT-CHECKPOINT-INTERVAL
+004840                 GIVING STAT-CHECKPOINT-QUOTIENT
+004850                 REMAINDER STAT-CHECKPOINT-REMAINDER
+004860             IF STAT-CHECKPOINT-REMAINDER = 0
+004870                 PERFORM 2400-WRITE-CHECKPOINT THRU 2400-EXIT
+004880             END-IF
+004890         END-IF
+004900     END-PERFORM
+004910     CLOSE INPUT-FILE
+004920     CLOSE REJECT-FILE
+004930     CLOSE ACCEPTED-FILE
+004940     PERFORM 2500-CLEAR-CHECKPOINT THRU 2500-EXIT
+004950     IF STAT-RECORD-COUNT = 0
+004960         DISPLAY "INPUT-FILE HAD NO ACCEPTABLE DETAIL RECORDS"
+004970         GO TO 9999-EXIT
+004980     END-IF.
+004990 2000-EXIT.
+005000     EXIT.
+005010*--------------------------------------------------------------*
+005020*  2050-LOAD-CHECKPOINT - LOOK FOR A RESTART CONTROL RECORD     *
+005030*  FROM A PRIOR RUN THAT DID NOT FINISH                         *
+005040*--------------------------------------------------------------*
+005050 2050-LOAD-CHECKPOINT.
+005060     SET STAT-IS-FRESH-START TO TRUE
+005070     MOVE 0 TO STAT-RESTART-RECORD-NO
+005080     MOVE 0 TO STAT-RESTART-ACCEPTED
+005090     MOVE 0 TO STAT-RESTART-REJECTED
+005100     OPEN INPUT CHECKPOINT-FILE
+005110     IF STAT-CHECKPOINT-STATUS = "00"
+005120         READ CHECKPOINT-FILE
+005130             AT END
+005140                 CONTINUE
+005150             NOT AT END
+005160                 IF CKPT-RECORD-NUMBER > 0
+005170                     MOVE CKPT-RECORD-NUMBER
+005180                         TO STAT-RESTART-RECORD-NO
+005190                     MOVE CKPT-RECORDS-ACCEPTED
+005200                         TO STAT-RESTART-ACCEPTED
+005210                     MOVE CKPT-RECORDS-REJECTED
+005220                         TO STAT-RESTART-REJECTED
+005230                     SET STAT-IS-RESTART TO TRUE
+005240                 END-IF
+005250         END-READ
+005260         CLOSE CHECKPOINT-FILE
+005270     END-IF.
+005280 2050-EXIT.
+005290     EXIT.
+005300*--------------------------------------------------------------*
+005310*  2060-REPLAY-ACCEPTED-VALUES - RELOAD DataArray WITH EVERY    *
+005320*  VALUE ACCEPTED BEFORE THE LAST CHECKPOINT WAS TAKEN          *
+005330*--------------------------------------------------------------*
+005340 2060-REPLAY-ACCEPTED-VALUES.
+005350     OPEN INPUT ACCEPTED-FILE
+005360     IF STAT-ACCEPTED-STATUS NOT = "00"
+005370         DISPLAY "ACCEPTED-FILE OPEN FAILED ON RESTART, STATUS "
+005380             STAT-ACCEPTED-STATUS
+005390         GO TO 9999-EXIT
+005400     END-IF
+005410     PERFORM UNTIL STAT-EOF
+005420         READ ACCEPTED-FILE
+005430             AT END
+005440                 SET STAT-EOF TO TRUE
+005450             NOT AT END
+005460                 ADD 1 TO STAT-RECORD-COUNT
+005470                 MOVE ACC-VALUE TO DataArray(STAT-RECORD-COUNT)
+005480                 MOVE ACC-RECORD-NUMBER
+005490                     TO STAT-ACCEPTED-RECORD-NO(STAT-RECORD-COUNT)
+005500         END-READ
+005510     END-PERFORM
+005520     CLOSE ACCEPTED-FILE
+005530     SET STAT-NOT-EOF TO TRUE.
+005540 2060-EXIT.
+005550     EXIT.
+005560*--------------------------------------------------------------*
+005570*  2070-SKIP-PROCESSED-RECORDS - ADVANCE PAST THE DETAIL        *
+005580*  RECORDS ALREADY SCORED BEFORE THE LAST CHECKPOINT            *
+005590*--------------------------------------------------------------*
+005600 2070-SKIP-PROCESSED-RECORDS.
+005610     MOVE 0 TO L
+005620     PERFORM UNTIL STAT-EOF OR L >= STAT-RESTART-RECORD-NO
+005630         PERFORM 2100-READ-INPUT-RECORD THRU 2100-EXIT
+005640         ADD 1 TO L
+005650     END-PERFORM.
+005660 2070-EXIT.
+005670     EXIT.
+005680*--------------------------------------------------------------*
+005690*  2200-VALIDATE-DETAIL-VALUE - CHECK THE RECORD IS ACTUALLY    *
+005700*  A DETAIL RECORD, AND ITS VALUE IS NUMERIC AND WITHIN THE     *
+005710*  ACCEPTABLE BUSINESS RANGE                                    *
+005720*--------------------------------------------------------------*
+005730 2200-VALIDATE-DETAIL-VALUE.
+005740     SET STAT-RECORD-VALID TO TRUE
+005750     IF NOT INP-DTL-IS-DETAIL
+005760         SET STAT-RECORD-INVALID TO TRUE
+005770         MOVE "TYP1" TO STAT-REJECT-REASON-CODE
+005780         MOVE "NOT A DETAIL RECORD TYPE"
+005790             TO STAT-REJECT-REASON-TEXT
+005800     ELSE
+005810     IF INP-DTL-VALUE IS NOT NUMERIC
+005820         SET STAT-RECORD-INVALID TO TRUE
+005830         MOVE "NUM1" TO STAT-REJECT-REASON-CODE
+005840         MOVE "VALUE IS NOT NUMERIC" TO STAT-REJECT-REASON-TEXT
+005850     ELSE
+005860         IF INP-DTL-VALUE < STAT-VALID-LOW
+005870                 OR INP-DTL-VALUE > STAT-VALID-HIGH
+005880             SET STAT-RECORD-INVALID TO TRUE
+005890             MOVE "RNG1" TO STAT-REJECT-REASON-CODE
+005900             MOVE "VALUE OUTSIDE BUSINESS RANGE"
+005910                 TO STAT-REJECT-REASON-TEXT
+005920         END-IF
+005930     END-IF
+005940     END-IF.
+005950 2200-EXIT.
+005960     EXIT.
+005970*--------------------------------------------------------------*
+005980*  2300-WRITE-REJECT-RECORD - LOG A FAILED DETAIL RECORD TO     *
+005990*  THE REJECT FILE WITH ITS REASON CODE                         *
+006000*--------------------------------------------------------------*
+006010 2300-WRITE-REJECT-RECORD.
+006020     MOVE SPACES TO REJECT-RECORD
+006030     MOVE STAT-CURRENT-RECORD-NO TO REJ-RECORD-NUMBER
+006040     MOVE INP-DTL-VALUE TO REJ-RAW-VALUE
+006050     MOVE STAT-REJECT-REASON-CODE TO REJ-REASON-CODE
+006060     MOVE STAT-REJECT-REASON-TEXT TO REJ-REASON-TEXT
+006070     WRITE REJECT-RECORD.
+006080 2300-EXIT.
+006090     EXIT.
+006100*--------------------------------------------------------------*
+006110*  2400-WRITE-CHECKPOINT - SAVE THE CURRENT POSITION AND        *
+006120*  COUNTS SO A RERUN CAN RESUME INSTEAD OF STARTING OVER        *
+006130*--------------------------------------------------------------*
+006140 2400-WRITE-CHECKPOINT.
+006150     CLOSE ACCEPTED-FILE
+006160     CLOSE REJECT-FILE
+006170     MOVE SPACES TO CHECKPOINT-RECORD
+006180     MOVE STAT-CURRENT-RECORD-NO TO CKPT-RECORD-NUMBER
+006190     MOVE STAT-RECORDS-ACCEPTED TO CKPT-RECORDS-ACCEPTED
+006200     MOVE STAT-RECORDS-REJECTED TO CKPT-RECORDS-REJECTED
+006210     OPEN OUTPUT CHECKPOINT-FILE
+006220     IF STAT-CHECKPOINT-STATUS NOT = "00"
+006230         DISPLAY "CHECKPOINT-FILE OPEN FAILED, STATUS "
+006240             STAT-CHECKPOINT-STATUS
+006250         GO TO 9999-EXIT
+006260     END-IF
+006270     WRITE CHECKPOINT-RECORD
+006280     CLOSE CHECKPOINT-FILE
+006290     OPEN EXTEND ACCEPTED-FILE
+006300     IF STAT-ACCEPTED-STATUS NOT = "00"
+006310         DISPLAY "ACCEPTED-FILE REOPEN AFTER CHECKPOINT FAILED, "
+006320             "STATUS " STAT-ACCEPTED-STATUS
+006330         GO TO 9999-EXIT
+006340     END-IF
+006350     OPEN EXTEND REJECT-FILE
+006360     IF STAT-REJECT-STATUS NOT = "00"
+006370         DISPLAY "REJECT-FILE REOPEN AFTER CHECKPOINT FAILED, "
+006380             "STATUS " STAT-REJECT-STATUS
+006390         GO TO 9999-EXIT
+006400     END-IF.
+006410 2400-EXIT.
+006420     EXIT.
+006430*--------------------------------------------------------------*
+006440*  2500-CLEAR-CHECKPOINT - RUN COMPLETED NORMALLY, SO RESET     *
+006450*  THE CONTROL RECORD TO ZERO SO THE NEXT RUN STARTS FRESH      *
+006460*--------------------------------------------------------------*
+006470 2500-CLEAR-CHECKPOINT.
+006480     MOVE SPACES TO CHECKPOINT-RECORD
+006490     MOVE 0 TO CKPT-RECORD-NUMBER
+006500     MOVE 0 TO CKPT-RECORDS-ACCEPTED
+006510     MOVE 0 TO CKPT-RECORDS-REJECTED
+006520     OPEN OUTPUT CHECKPOINT-FILE
+006530     IF STAT-CHECKPOINT-STATUS NOT = "00"
+006540         DISPLAY "CHECKPOINT-FILE OPEN FAILED, STATUS "
+006550             STAT-CHECKPOINT-STATUS
+006560         GO TO 9999-EXIT
+006570     END-IF
+006580     WRITE CHECKPOINT-RECORD
+006590     CLOSE CHECKPOINT-FILE.
+006600 2500-EXIT.
+006610     EXIT.
+006620*--------------------------------------------------------------*
+006630*  2100-READ-INPUT-RECORD - READ ONE RECORD, SET EOF SWITCH     *
+006640*--------------------------------------------------------------*
+006650 2100-READ-INPUT-RECORD.
+006660     READ INPUT-FILE
+006670         AT END
+006680             SET STAT-EOF TO TRUE
+006690     END-READ.
+006700 2100-EXIT.
+006710     EXIT.
+006720 FIND-SMALLEST.
+006730     MOVE DataArray(1) TO SmallestValue
+006740     PERFORM VARYING J FROM 2 BY 1 UNTIL J > STAT-RECORD-COUNT
+006750         IF DataArray(J) < SmallestValue
+006760             MOVE DataArray(J) TO SmallestValue
+006770         END-IF
+006780     END-PERFORM.
+006790 FIND-LARGEST.
+006800     MOVE DataArray(1) TO LargestValue
+006810     PERFORM VARYING J FROM 2 BY 1 UNTIL J > STAT-RECORD-COUNT
+006820         IF DataArray(J) > LargestValue
+006830             MOVE DataArray(J) TO LargestValue
+006840         END-IF
+006850     END-PERFORM.
+006860 FIND-MODE.
+006870     MOVE 0 TO ModeCount
+006880     MOVE 0 TO STAT-MODE-VALUES-COUNT
+006890     PERFORM VARYING I FROM 1 BY 1 UNTIL I > STAT-RECORD-COUNT
+006900         MOVE 1 TO CurrentCount
+006910         COMPUTE J = I + 1
+006920         PERFORM VARYING J FROM J BY 1 UNTIL J > STAT-RECORD-COUNT
+006930             IF DataArray(I) = DataArray(J)
+006940                 ADD 1 TO CurrentCount
+006950             END-IF
+006960         END-PERFORM
+006970         IF CurrentCount > ModeCount
+006980             MOVE CurrentCount TO ModeCount
+006990             MOVE DataArray(I) TO ModeValue
+007000             MOVE 1 TO STAT-MODE-VALUES-COUNT
+007010             MOVE DataArray(I) TO STAT-MODE-TABLE(1)
+007020         ELSE
+007030             IF CurrentCount = ModeCount
+007040                 ADD 1 TO STAT-MODE-VALUES-COUNT
+007050                 MOVE DataArray(I) TO
+007060                     STAT-MODE-TABLE(STAT-MODE-VALUES-COUNT)
+007070             END-IF
+007080         END-IF
+007090     END-PERFORM.
+007100*--------------------------------------------------------------*
+007110*  6000-COMPUTE-STATISTICS - MEAN, MEDIAN, STANDARD DEVIATION   *
+007120*--------------------------------------------------------------*
+007130 6000-COMPUTE-STATISTICS.
+007140     MOVE 0 TO STAT-SUM-OF-VALUES
+007150     PERFORM VARYING I FROM 1 BY 1 UNTIL I > STAT-RECORD-COUNT
+007160         ADD DataArray(I) TO STAT-SUM-OF-VALUES
+007170     END-PERFORM
+007180     COMPUTE STAT-MEAN-VALUE =
+007190         STAT-SUM-OF-VALUES / STAT-RECORD-COUNT
+007200     MOVE 0 TO STAT-VARIANCE-VALUE
+007210     PERFORM VARYING I FROM 1 BY 1 UNTIL I > STAT-RECORD-COUNT
+007220         COMPUTE STAT-VARIANCE-VALUE = STAT-VARIANCE-VALUE +
+007230             ((DataArray(I) - STAT-MEAN-VALUE) *
+007240              (DataArray(I) - STAT-MEAN-VALUE))
+007250     END-PERFORM
+007260     COMPUTE STAT-VARIANCE-VALUE =
+007270         STAT-VARIANCE-VALUE / STAT-RECORD-COUNT
+007280     COMPUTE STAT-STD-DEV-VALUE =
+007290         FUNCTION SQRT(STAT-VARIANCE-VALUE)
+007300     PERFORM 6100-SORT-FOR-MEDIAN THRU 6100-EXIT
+007310     DIVIDE STAT-RECORD-COUNT BY 2 GIVING STAT-MEDIAN-INDEX
+007320         REMAINDER STAT-MEDIAN-REMAINDER
+007330     IF STAT-MEDIAN-REMAINDER = 0
+007340         COMPUTE STAT-MEDIAN-VALUE =
+007350             (STAT-SORT-ARRAY(STAT-MEDIAN-INDEX) +
+007360              STAT-SORT-ARRAY(STAT-MEDIAN-INDEX + 1)) / 2
+007370     ELSE
+007380         ADD 1 TO STAT-MEDIAN-INDEX
+007390         MOVE STAT-SORT-ARRAY(STAT-MEDIAN-INDEX)
+007400             TO STAT-MEDIAN-VALUE
+007410     END-IF.
+007420 6000-EXIT.
+007430     EXIT.
+007440*--------------------------------------------------------------*
+007450*  6100-SORT-FOR-MEDIAN - ASCENDING COPY OF DataArray, USED     *
+007460*  ONLY TO LOCATE THE MIDDLE VALUE FOR THE MEDIAN               *
+007470*--------------------------------------------------------------*
+007480 6100-SORT-FOR-MEDIAN.
+007490     PERFORM VARYING I FROM 1 BY 1 UNTIL I > STAT-RECORD-COUNT
+007500         MOVE DataArray(I) TO STAT-SORT-ARRAY(I)
+007510     END-PERFORM
+007520     PERFORM VARYING K FROM 1 BY 1 UNTIL K > STAT-RECORD-COUNT - 1
+007530         PERFORM VARYING L FROM 1 BY 1
+007540                 UNTIL L > STAT-RECORD-COUNT - K
+007550             IF STAT-SORT-ARRAY(L) > STAT-SORT-ARRAY(L + 1)
+007560                 MOVE STAT-SORT-ARRAY(L) TO STAT-SWAP-TEMP
+007570                 MOVE STAT-SORT-ARRAY(L + 1) TO STAT-SORT-ARRAY(L)
+007580                 MOVE STAT-SWAP-TEMP TO STAT-SORT-ARRAY(L + 1)
+007590             END-IF
+007600         END-PERFORM
+007610     END-PERFORM.
+007620 6100-EXIT.
+007630     EXIT.
+007640*--------------------------------------------------------------*
+007650*  7050-BUILD-MODE-LIST - BUILD A SPACE-SEPARATED LIST OF       *
+007660*  EVERY VALUE TIED FOR THE MODE, FOR PRINTING ON THE REPORT    *
+007670*--------------------------------------------------------------*
+007680 7050-BUILD-MODE-LIST.
+007690     MOVE SPACES TO STAT-MODE-LIST-TEXT
+007700     MOVE 1 TO STAT-MODE-LIST-POINTER
+007710     MOVE 0 TO STAT-MODE-LIST-SHOWN
+007720     SET STAT-MODE-LIST-COMPLETE TO TRUE
+007730     PERFORM VARYING K FROM 1 BY 1
+007740             UNTIL K > STAT-MODE-VALUES-COUNT
+007750                 OR STAT-MODE-LIST-TRUNCATED
+007760         MOVE STAT-MODE-TABLE(K) TO STAT-ED-MODE-ENTRY
+007770         IF K > 1
+007780             STRING " " DELIMITED BY SIZE
+007790                 INTO STAT-MODE-LIST-TEXT
+007800                 WITH POINTER STAT-MODE-LIST-POINTER
+007810                 ON OVERFLOW
+007820                     SET STAT-MODE-LIST-TRUNCATED TO TRUE
+007830             END-STRING
+007840         END-IF
+007850         IF NOT STAT-MODE-LIST-TRUNCATED
+007860             STRING STAT-ED-MODE-ENTRY DELIMITED BY SIZE
+007870                 INTO STAT-MODE-LIST-TEXT
+007880                 WITH POINTER STAT-MODE-LIST-POINTER
+007890                 ON OVERFLOW
+007900                     SET STAT-MODE-LIST-TRUNCATED TO TRUE
+007910             END-STRING
+007920         END-IF
+007930         IF NOT STAT-MODE-LIST-TRUNCATED
+007940             ADD 1 TO STAT-MODE-LIST-SHOWN
+007950         END-IF
+007960     END-PERFORM.
+007970 7050-EXIT.
+007980     EXIT.
+007990*--------------------------------------------------------------*
+008000*  7000-WRITE-REPORT - PRINTED SUMMARY OF THE RUN               *
+008010*--------------------------------------------------------------*
+008020 7000-WRITE-REPORT.
+008030     OPEN OUTPUT REPORT-FILE
+008040     IF STAT-REPORT-STATUS NOT = "00"
+008050         DISPLAY "REPORT-FILE OPEN FAILED, STATUS "
+008060             STAT-REPORT-STATUS
+008070         GO TO 9999-EXIT
+008080     END-IF
+008090     ACCEPT STAT-RUN-DATE FROM DATE YYYYMMDD
+008100     MOVE STAT-RUN-DATE TO STAT-ED-RUN-DATE
+008110     MOVE SPACES TO STAT-REPORT-LINE
+008120     STRING "DAILY STATISTICS REPORT" DELIMITED BY SIZE
+008130         INTO STAT-REPORT-LINE
+008140     WRITE REPORT-LINE FROM STAT-REPORT-LINE
+008150 
+008160     MOVE SPACES TO STAT-REPORT-LINE
+008170     STRING "RUN DATE: " DELIMITED BY SIZE
+008180         STAT-ED-RUN-DATE DELIMITED BY SIZE
+008190         INTO STAT-REPORT-LINE
+008200     WRITE REPORT-LINE FROM STAT-REPORT-LINE
+008210 
+008220     MOVE SPACES TO REPORT-LINE
+008230     WRITE REPORT-LINE
+008240 
+008250     MOVE SmallestValue TO STAT-ED-SMALLEST
+008260     MOVE LargestValue TO STAT-ED-LARGEST
+008270     MOVE ModeValue TO STAT-ED-MODE
+008280     MOVE SPACES TO STAT-REPORT-LINE
+008290     STRING "SMALLEST: " DELIMITED BY SIZE
+008300         STAT-ED-SMALLEST DELIMITED BY SIZE
+008310         "   LARGEST: " DELIMITED BY SIZE
+008320         STAT-ED-LARGEST DELIMITED BY SIZE
+008330         "   MODE: " DELIMITED BY SIZE
+008340         STAT-ED-MODE DELIMITED BY SIZE
+008350         INTO STAT-REPORT-LINE
+008360     WRITE REPORT-LINE FROM STAT-REPORT-LINE
+008370 
+008380     PERFORM 7050-BUILD-MODE-LIST THRU 7050-EXIT
+008390     MOVE SPACES TO STAT-REPORT-LINE
+008400     STRING "MODE VALUE(S): " DELIMITED BY SIZE
+008410         STAT-MODE-LIST-TEXT DELIMITED BY SIZE
+008420         INTO STAT-REPORT-LINE
+008430     WRITE REPORT-LINE FROM STAT-REPORT-LINE
+008440
+008450     IF STAT-MODE-LIST-TRUNCATED
+008460         COMPUTE STAT-ED-MODE-OMITTED =
+008470             STAT-MODE-VALUES-COUNT - STAT-MODE-LIST-SHOWN
+008480         MOVE SPACES TO STAT-REPORT-LINE
+008490         STRING "  (LIST TRUNCATED - " DELIMITED BY SIZE
+008500             STAT-ED-MODE-OMITTED DELIMITED BY SIZE
+008510             " MORE TIED VALUE(S) NOT SHOWN)" DELIMITED BY SIZE
+008520             INTO STAT-REPORT-LINE
+008530         WRITE REPORT-LINE FROM STAT-REPORT-LINE
+008540     END-IF
+008550
+008560     MOVE STAT-MEAN-VALUE TO STAT-ED-MEAN
+008570     MOVE STAT-MEDIAN-VALUE TO STAT-ED-MEDIAN
+008580     MOVE STAT-STD-DEV-VALUE TO STAT-ED-STD-DEV
+008590     MOVE SPACES TO STAT-REPORT-LINE
+008600     STRING "MEAN: " DELIMITED BY SIZE
+008610         STAT-ED-MEAN DELIMITED BY SIZE
+008620         "   MEDIAN: " DELIMITED BY SIZE
+008630         STAT-ED-MEDIAN DELIMITED BY SIZE
+008640         "   STD DEV: " DELIMITED BY SIZE
+008650         STAT-ED-STD-DEV DELIMITED BY SIZE
+008660         INTO STAT-REPORT-LINE
+008670     WRITE REPORT-LINE FROM STAT-REPORT-LINE
+008680 
+008690     CLOSE REPORT-FILE.
+008700 7000-EXIT.
+008710     EXIT.
+008720*--------------------------------------------------------------*
+008730*  7100-WRITE-HISTORY - APPEND THIS RUN'S FIGURES TO THE        *
+008740*  HISTORY FILE SO TRENDS CAN BE BUILT ACROSS RUNS              *
+008750*--------------------------------------------------------------*
+008760 7100-WRITE-HISTORY.
+008770     OPEN EXTEND HISTORY-FILE
+008780     IF STAT-HISTORY-STATUS = "35"
+008790         OPEN OUTPUT HISTORY-FILE
+008800     END-IF
+008810     IF STAT-HISTORY-STATUS NOT = "00"
+008820         DISPLAY "HISTORY-FILE OPEN FAILED, STATUS "
+008830             STAT-HISTORY-STATUS
+008840         GO TO 9999-EXIT
+008850     END-IF
+008860     MOVE SPACES TO HISTORY-RECORD
+008870     MOVE STAT-RUN-DATE TO HIST-RUN-DATE
+008880     MOVE SmallestValue TO HIST-SMALLEST
+008890     MOVE LargestValue TO HIST-LARGEST
+008900     MOVE ModeValue TO HIST-MODE
+008910     WRITE HISTORY-RECORD
+008920     CLOSE HISTORY-FILE.
+008930 7100-EXIT.
+008940     EXIT.
+008950*----------------------------------------------------------------*
+008960*  7200-WRITE-AUDIT-LOG - APPEND AN AUDIT RECORD FOR THIS RUN   *
+008970*  (TIMESTAMP, INPUT SOURCE, RECORD COUNT, RESULTS) SO ANY      *
+008980*  RUN'S INPUTS AND RESULTS CAN BE RECONSTRUCTED LATER          *
+008990*----------------------------------------------------------------*
+009000 7200-WRITE-AUDIT-LOG.
+009010     OPEN EXTEND AUDIT-FILE
+009020     IF STAT-AUDIT-STATUS = "35"
+009030         OPEN OUTPUT AUDIT-FILE
+009040     END-IF
+009050     IF STAT-AUDIT-STATUS NOT = "00"
+009060         DISPLAY "AUDIT-FILE OPEN FAILED, STATUS "
+009070             STAT-AUDIT-STATUS
+009080         GO TO 9999-EXIT
+009090     END-IF
+009100     MOVE SPACES TO AUDIT-RECORD
+009110     MOVE STAT-RUN-DATE TO AUD-RUN-DATE
+009120     ACCEPT AUD-RUN-TIME FROM TIME
+009130     MOVE "INFILE" TO AUD-INPUT-SOURCE
+009140     MOVE STAT-RECORDS-ACCEPTED TO AUD-RECORD-COUNT
+009150     MOVE SmallestValue TO AUD-SMALLEST
+009160     MOVE LargestValue TO AUD-LARGEST
+009170     MOVE ModeValue TO AUD-MODE
+009180     WRITE AUDIT-RECORD
+009190     CLOSE AUDIT-FILE.
+009200 7200-EXIT.
+009210     EXIT.
+009220*----------------------------------------------------------------*
+009230*  8000-CHECK-THRESHOLDS - FLAG EVERY ACCEPTED VALUE OUTSIDE    *
+009240*  THE NORMAL OPERATING RANGE TO A SEPARATE EXCEPTIONS REPORT   *
+009250*  INSTEAD OF LETTING IT QUIETLY BECOME THE NEW SMALLEST OR     *
+009260*  LARGEST VALUE WITH NO FLAG FOR FOLLOW-UP                     *
+009270*----------------------------------------------------------------*
+009280 8000-CHECK-THRESHOLDS.
+009290     MOVE 0 TO STAT-EXCEPTIONS-COUNT
+009300     OPEN OUTPUT EXCEPTIONS-FILE
+009310     IF STAT-EXCEPTIONS-STATUS NOT = "00"
+009320         DISPLAY "EXCEPTIONS-FILE OPEN FAILED, STATUS "
+009330             STAT-EXCEPTIONS-STATUS
+009340         GO TO 9999-EXIT
+009350     END-IF
+009360     PERFORM VARYING I FROM 1 BY 1 UNTIL I > STAT-RECORD-COUNT
+009370         IF DataArray(I) < STAT-THRESHOLD-LOW
+009380             ADD 1 TO STAT-EXCEPTIONS-COUNT
+009390             MOVE SPACES TO EXCEPTION-RECORD
+009400             MOVE STAT-ACCEPTED-RECORD-NO(I) TO EXC-RECORD-NUMBER
+009410             MOVE DataArray(I) TO EXC-VALUE
+009420             MOVE "LOW1" TO EXC-REASON-CODE
+009430             MOVE "VALUE BELOW NORMAL OPERATING RANGE"
+009440                 TO EXC-REASON-TEXT
+009450             WRITE EXCEPTION-RECORD
+009460         ELSE
+009470             IF DataArray(I) > STAT-THRESHOLD-HIGH
+009480                 ADD 1 TO STAT-EXCEPTIONS-COUNT
+009490                 MOVE SPACES TO EXCEPTION-RECORD
+009500                 MOVE STAT-ACCEPTED-RECORD-NO(I)
+009510                     TO EXC-RECORD-NUMBER
+009520                 MOVE DataArray(I) TO EXC-VALUE
+009530                 MOVE "HGH1" TO EXC-REASON-CODE
+009540                 MOVE "VALUE ABOVE NORMAL OPERATING RANGE"
+009550                     TO EXC-REASON-TEXT
+009560                 WRITE EXCEPTION-RECORD
+009570             END-IF
+009580         END-IF
+009590     END-PERFORM
+009600     CLOSE EXCEPTIONS-FILE.
+009610 8000-EXIT.
+009620     EXIT.
+009630*--------------------------------------------------------------*
+009640*  9999-EXIT - SINGLE POINT OF PROGRAM TERMINATION              *
+009650*--------------------------------------------------------------*
+009660 9999-EXIT.
+009670     STOP RUN.

@@ -0,0 +1,267 @@
+//STATWEEK JOB (ACCTNO),'J HOLLOWAY',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* STATWEEK - RUN THE STATISTICS PROGRAM (LOAD MODULE STATPROG) *
+//*   ONCE PER GENERATION IN THE DAILY EXTRACT GDG SO A WEEK'S   *
+//*   WORTH OF BACKLOG FILES CAN BE SCORED IN ONE OVERNIGHT JOB, *
+//*   THEN ROLL THE SEVEN PRINTED REPORTS INTO ONE JOB-LEVEL     *
+//*   SUMMARY DATASET.                                           *
+//*                                                               *
+//*   JCL HAS NO LOOPING VERB, SO ONE STEP IS CODED PER           *
+//*   GENERATION - THIS IS THE STANDARD WAY A GDG BACKLOG IS     *
+//*   WORKED OFF IN A SINGLE JOB. STEP0 SCORES THE OLDEST         *
+//*   OUTSTANDING GENERATION (-6) AND STEP6 SCORES THE MOST       *
+//*   RECENT (0).                                                *
+//*                                                               *
+//*   IF A GIVEN DAY'S STEP ABENDS, RESUBMIT WITH                *
+//*   RESTART=STEPn - STATPROG'S OWN CHECKPOINT/RESTART LOGIC     *
+//*   THEN PICKS UP WHERE THAT DAY'S RUN LEFT OFF.               *
+//*--------------------------------------------------------------*
+//*
+//* MODIFICATION HISTORY
+//* DATE       BY   DESCRIPTION
+//* 08/09/2026 JH   ORIGINAL VERSION - ONE STEP PER GDG GENERATION
+//*                 PLUS A ROLLUP STEP FOR THE WEEK'S REPORTS.
+//* 08/09/2026 JH   ADDED PARMFILE/AUDTFILE/EXCPFILE DD STATEMENTS TO
+//*                 EACH STEP FOR STATPROG'S CONFIGURABLE THRESHOLDS,
+//*                 AUDIT LOG, AND EXCEPTIONS REPORT.
+//* 08/09/2026 JH   EACH STEP'S RPTFILE/REJFILE/EXCPFILE NOW CATALOGS A
+//*                 DISTINCT RELATIVE GENERATION (+1 THROUGH +7) SINCE
+//*                 ALL REFERENCES TO ONE RELATIVE NUMBER IN A JOB TIE
+//*                 TO THE SAME ABSOLUTE GENERATION - EVERY STEP USING
+//*                 (+1) WAS COLLIDING WITH STEP0'S GENERATION. ROLLUP
+//*                 NOW READS THOSE SAME (+1) THROUGH (+7) GENERATIONS
+//*                 BACK (NEWEST FIRST) INSTEAD OF (0) THROUGH (-6),
+//*                 WHICH WOULD HAVE BEEN THE PRIOR WEEK'S REPORTS.
+//*                 CKPTFILE/ACCFILE ARE NOW REAL CATALOGED DATASETS
+//*                 (DISP=MOD SO STATPROG'S OWN OPEN LOGIC CONTROLS
+//*                 FRESH-START VERSUS RESTART) INSTEAD OF JOB-TEMPORARY
+//*                 && DATASETS, SO A CHECKPOINT SURVIVES A RESTART=
+//*                 RESUBMISSION OF AN ABENDED STEP.
+//* 08/09/2026 JH   REJFILE NOW CATALOGS WITH DISP=(MOD,CATLG,CATLG)
+//*                 LIKE CKPTFILE/ACCFILE INSTEAD OF (NEW,CATLG,DELETE),
+//*                 SINCE THE LATTER DELETED THE REJECT TRAIL ON THE
+//*                 VERY ABEND A RESTART IS MEANT TO RECOVER FROM, AND
+//*                 STATPROG'S OPEN EXTEND ON RESTART HAD NO FALLBACK.
+//*                 ACCFILE'S LRECL IS NOW 14 AND EXCPFILE'S IS NOW 55
+//*                 TO MATCH ACCEPTED-RECORD/EXCEPTION-RECORD AFTER
+//*                 STATPROG PICKED UP A TRUE INPUT RECORD NUMBER AND
+//*                 A WIDER REASON TEXT.
+//* 08/09/2026 JH   HISTFILE/AUDTFILE NOW CATALOG WITH DISP=(MOD,CATLG,
+//*                 CATLG) PLUS SPACE=/DCB= INSTEAD OF A BARE DISP=MOD,
+//*                 SINCE NOTHING ELSE CREATES PROD.DAILY.HISTORY OR
+//*                 PROD.DAILY.AUDIT AHEAD OF TIME AND THE FIRST RUN
+//*                 OF THE WEEK NEEDS ALLOCATION ATTRIBUTES TO DO SO.
+//*                 ADDED PARMINIT, A ONE-STEP IEFBR14 THAT CATALOGS
+//*                 PROD.DAILY.PARMS (EMPTY, IF IT DOESN'T ALREADY
+//*                 EXIST) BEFORE STEP0 RUNS, SO EVERY STEP'S PARMFILE
+//*                 DD CAN STAY DISP=SHR WITHOUT THE JOB ABENDING ON
+//*                 A FIRST RUN WHERE NO PARAMETER FILE HAS BEEN
+//*                 SUPPLIED YET - STATPROG'S OWN 1000-LOAD-PARAMETERS
+//*                 ALREADY DEGRADES GRACEFULLY TO ITS COMPILED-IN
+//*                 DEFAULTS WHEN IT READS AN EMPTY PARMFILE.
+//*
+//PARMINIT EXEC PGM=IEFBR14
+//PARMFILE DD DSN=PROD.DAILY.PARMS,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=27,BLKSIZE=0)
+//*
+//STEP0    EXEC PGM=STATPROG
+//INFILE   DD DSN=PROD.DAILY.EXTRACT(-6),DISP=SHR
+//RPTFILE  DD DSN=PROD.DAILY.REPORT(+1),DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//REJFILE  DD DSN=PROD.DAILY.REJECTS(+1),DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=50,BLKSIZE=0)
+//CKPTFILE DD DSN=PROD.CTL.CKPT0,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=23,BLKSIZE=0)
+//ACCFILE  DD DSN=PROD.CTL.ACC0,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=14,BLKSIZE=0)
+//HISTFILE DD DSN=PROD.DAILY.HISTORY,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=29,BLKSIZE=0)
+//PARMFILE DD DSN=PROD.DAILY.PARMS,DISP=SHR
+//AUDTFILE DD DSN=PROD.DAILY.AUDIT,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=55,BLKSIZE=0)
+//EXCPFILE DD DSN=PROD.DAILY.EXCEPT(+1),DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=55,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP1    EXEC PGM=STATPROG
+//INFILE   DD DSN=PROD.DAILY.EXTRACT(-5),DISP=SHR
+//RPTFILE  DD DSN=PROD.DAILY.REPORT(+2),DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//REJFILE  DD DSN=PROD.DAILY.REJECTS(+2),DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=50,BLKSIZE=0)
+//CKPTFILE DD DSN=PROD.CTL.CKPT1,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=23,BLKSIZE=0)
+//ACCFILE  DD DSN=PROD.CTL.ACC1,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=14,BLKSIZE=0)
+//HISTFILE DD DSN=PROD.DAILY.HISTORY,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=29,BLKSIZE=0)
+//PARMFILE DD DSN=PROD.DAILY.PARMS,DISP=SHR
+//AUDTFILE DD DSN=PROD.DAILY.AUDIT,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=55,BLKSIZE=0)
+//EXCPFILE DD DSN=PROD.DAILY.EXCEPT(+2),DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=55,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP2    EXEC PGM=STATPROG
+//INFILE   DD DSN=PROD.DAILY.EXTRACT(-4),DISP=SHR
+//RPTFILE  DD DSN=PROD.DAILY.REPORT(+3),DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//REJFILE  DD DSN=PROD.DAILY.REJECTS(+3),DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=50,BLKSIZE=0)
+//CKPTFILE DD DSN=PROD.CTL.CKPT2,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=23,BLKSIZE=0)
+//ACCFILE  DD DSN=PROD.CTL.ACC2,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=14,BLKSIZE=0)
+//HISTFILE DD DSN=PROD.DAILY.HISTORY,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=29,BLKSIZE=0)
+//PARMFILE DD DSN=PROD.DAILY.PARMS,DISP=SHR
+//AUDTFILE DD DSN=PROD.DAILY.AUDIT,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=55,BLKSIZE=0)
+//EXCPFILE DD DSN=PROD.DAILY.EXCEPT(+3),DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=55,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP3    EXEC PGM=STATPROG
+//INFILE   DD DSN=PROD.DAILY.EXTRACT(-3),DISP=SHR
+//RPTFILE  DD DSN=PROD.DAILY.REPORT(+4),DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//REJFILE  DD DSN=PROD.DAILY.REJECTS(+4),DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=50,BLKSIZE=0)
+//CKPTFILE DD DSN=PROD.CTL.CKPT3,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=23,BLKSIZE=0)
+//ACCFILE  DD DSN=PROD.CTL.ACC3,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=14,BLKSIZE=0)
+//HISTFILE DD DSN=PROD.DAILY.HISTORY,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=29,BLKSIZE=0)
+//PARMFILE DD DSN=PROD.DAILY.PARMS,DISP=SHR
+//AUDTFILE DD DSN=PROD.DAILY.AUDIT,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=55,BLKSIZE=0)
+//EXCPFILE DD DSN=PROD.DAILY.EXCEPT(+4),DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=55,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP4    EXEC PGM=STATPROG
+//INFILE   DD DSN=PROD.DAILY.EXTRACT(-2),DISP=SHR
+//RPTFILE  DD DSN=PROD.DAILY.REPORT(+5),DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//REJFILE  DD DSN=PROD.DAILY.REJECTS(+5),DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=50,BLKSIZE=0)
+//CKPTFILE DD DSN=PROD.CTL.CKPT4,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=23,BLKSIZE=0)
+//ACCFILE  DD DSN=PROD.CTL.ACC4,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=14,BLKSIZE=0)
+//HISTFILE DD DSN=PROD.DAILY.HISTORY,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=29,BLKSIZE=0)
+//PARMFILE DD DSN=PROD.DAILY.PARMS,DISP=SHR
+//AUDTFILE DD DSN=PROD.DAILY.AUDIT,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=55,BLKSIZE=0)
+//EXCPFILE DD DSN=PROD.DAILY.EXCEPT(+5),DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=55,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP5    EXEC PGM=STATPROG
+//INFILE   DD DSN=PROD.DAILY.EXTRACT(-1),DISP=SHR
+//RPTFILE  DD DSN=PROD.DAILY.REPORT(+6),DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//REJFILE  DD DSN=PROD.DAILY.REJECTS(+6),DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=50,BLKSIZE=0)
+//CKPTFILE DD DSN=PROD.CTL.CKPT5,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=23,BLKSIZE=0)
+//ACCFILE  DD DSN=PROD.CTL.ACC5,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=14,BLKSIZE=0)
+//HISTFILE DD DSN=PROD.DAILY.HISTORY,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=29,BLKSIZE=0)
+//PARMFILE DD DSN=PROD.DAILY.PARMS,DISP=SHR
+//AUDTFILE DD DSN=PROD.DAILY.AUDIT,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=55,BLKSIZE=0)
+//EXCPFILE DD DSN=PROD.DAILY.EXCEPT(+6),DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=55,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP6    EXEC PGM=STATPROG
+//INFILE   DD DSN=PROD.DAILY.EXTRACT(0),DISP=SHR
+//RPTFILE  DD DSN=PROD.DAILY.REPORT(+7),DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//REJFILE  DD DSN=PROD.DAILY.REJECTS(+7),DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=50,BLKSIZE=0)
+//CKPTFILE DD DSN=PROD.CTL.CKPT6,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=23,BLKSIZE=0)
+//ACCFILE  DD DSN=PROD.CTL.ACC6,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=14,BLKSIZE=0)
+//HISTFILE DD DSN=PROD.DAILY.HISTORY,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=29,BLKSIZE=0)
+//PARMFILE DD DSN=PROD.DAILY.PARMS,DISP=SHR
+//AUDTFILE DD DSN=PROD.DAILY.AUDIT,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=55,BLKSIZE=0)
+//EXCPFILE DD DSN=PROD.DAILY.EXCEPT(+7),DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=55,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------*
+//* ROLLUP - CONCATENATE THE SEVEN REPORTS JUST PRODUCED INTO    *
+//*   ONE JOB-LEVEL SUMMARY DATASET                              *
+//*--------------------------------------------------------------*
+//ROLLUP   EXEC PGM=IEBGENER
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD DSN=PROD.DAILY.REPORT(+7),DISP=SHR
+//         DD DSN=PROD.DAILY.REPORT(+6),DISP=SHR
+//         DD DSN=PROD.DAILY.REPORT(+5),DISP=SHR
+//         DD DSN=PROD.DAILY.REPORT(+4),DISP=SHR
+//         DD DSN=PROD.DAILY.REPORT(+3),DISP=SHR
+//         DD DSN=PROD.DAILY.REPORT(+2),DISP=SHR
+//         DD DSN=PROD.DAILY.REPORT(+1),DISP=SHR
+//SYSUT2   DD DSN=PROD.DAILY.REPORT.ROLLUP,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(20,10)),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
